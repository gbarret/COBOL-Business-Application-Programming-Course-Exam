@@ -1,83 +1,211 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. FINSUADD.
+       PROGRAM-ID. FINPORDR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VEHMAKE
+              ASSIGN          TO VEHMAKE
+              ORGANIZATION    IS SEQUENTIAL
+              ACCESS MODE     IS SEQUENTIAL
+              FILE STATUS     IS WS-VEHMAKE-STATUS
+           .
        DATA DIVISION.
+       FILE SECTION.
+       FD  VEHMAKE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 15 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS VEHMAKE-REC.
+       COPY VEHMAKER.
        WORKING-STORAGE SECTION.
+       77  WS-VEHMAKE-STATUS       PIC X(02) VALUE SPACES.
+           88 WS-VEHMAKE-STATUS-OK VALUE '00'.
+       77  WS-VEHMAKE-EOF          PIC X(01) VALUE SPACES.
+           88 IS-VEHMAKE-EOF       VALUE 'Y'.
+       77  WS-VEHMAKE-REC-READ     PIC 9(03) VALUE ZEROS.
+       77  WS-MAKE-TABLE-LOADED    PIC X(01) VALUE 'N'.
+           88 WS-MAKE-TABLE-IS-LOADED VALUE 'Y'.
+       77  WS-MAKE-FOUND           PIC X(01) VALUE SPACES.
+           88 WS-MAKE-FOUND-YES    VALUE 'Y'.
+           88 WS-MAKE-FOUND-NO     VALUE 'N'.
+       77  WS-WORK-OCCURRENCE      PIC 9(01) VALUE 0.
+       77  WS-WORK-FIELD           PIC X(20) VALUE SPACES.
+       77  WS-WORK-MESSAGE         PIC X(40) VALUE SPACES.
+      *
+       01  VEHICLE-MAKE-TABLE.
+           05 WS-MAKE-ID                PIC S9(4) BINARY.
+           05 WS-VEHICLE-MAKE-ENTRY   OCCURS 0 TO 50 TIMES
+                                   DEPENDING ON WS-MAKE-ID
+                                   INDEXED BY VM-I.
+              10 WS-MAKE-NAME           PIC X(10).
+              10 WS-LEAD-TIME-LOW       PIC 9(02).
+              10 WS-LEAD-TIME-HIGH      PIC 9(02).
+      *
        LINKAGE SECTION.
        COPY PARTSUPP.
-       01  WS-EDIT-RESULTS.
-           05 WS-EDIT-STATUS            PIC X(01).
-              88 WS-PASS-EDIT-OK        VALUE 'Y'.
-           05  WS-EDIT-ERROR-MESSAGE    PIC X(30).
+       COPY EDITRSLT.
 
       * ** Edits PARTS info send from the FINAL01 program
        PROCEDURE DIVISION USING PART-SUPP-ADDR-PO, WS-EDIT-RESULTS.
+           PERFORM 000-HOUSEKEEPING
       * ** Resets edit status
            MOVE 'Y'                TO WS-EDIT-STATUS
+           MOVE 0                  TO WS-EDIT-ERROR-COUNT
       * ** Edits
       *
            DISPLAY 'Validating Parts:' PART-NUMBER
            PERFORM 000-EDITS
            GOBACK   *> Control returned to MAIN
            .
+      *
+      * ****************************************************************
+      * ** 000-HOUSEKEEPING
+      * ** The valid-make / lead-time reference table never changes
+      * ** mid-run, so it is loaded once and left resident in
+      * ** WORKING-STORAGE for the life of the run unit, the same way
+      * ** FINSUADD caches its state/zip table.
+      * ****************************************************************
+       000-HOUSEKEEPING.
+           IF NOT WS-MAKE-TABLE-IS-LOADED
+              OPEN INPUT VEHMAKE
+              PERFORM 100-LOAD-VEHICLE-MAKE-TABLE
+              CLOSE VEHMAKE
+              MOVE 'Y'             TO WS-MAKE-TABLE-LOADED
+           END-IF
+           .
+      *
+       100-LOAD-VEHICLE-MAKE-TABLE.
+           PERFORM UNTIL IS-VEHMAKE-EOF
+              READ VEHMAKE
+                 AT END
+                    MOVE 'Y'            TO WS-VEHMAKE-EOF
+                 NOT AT END
+                    ADD 1               TO WS-VEHMAKE-REC-READ
+                    IF WS-MAKE-ID < 50
+                       ADD 1            TO WS-MAKE-ID
+                       SET VM-I         TO WS-MAKE-ID
+                       MOVE VM-MAKE-NAME
+                                        TO WS-MAKE-NAME(VM-I)
+                       MOVE VM-LEAD-TIME-LOW
+                                        TO WS-LEAD-TIME-LOW(VM-I)
+                       MOVE VM-LEAD-TIME-HIGH
+                                        TO WS-LEAD-TIME-HIGH(VM-I)
+                    ELSE
+                       DISPLAY 'FINPORDR VEHICLE MAKE TABLE IS '
+                          'FULL - RECORD ' WS-VEHMAKE-REC-READ
+                          ' AND BEYOND NOT LOADED.'
+                    END-IF
+              END-READ
+           END-PERFORM
+           .
       *
        000-EDITS.
-      * ** Checking Required Fields ...
+      * ** Checking Required Fields - every failing field is logged
+      * ** so FINAL01 gets back the whole list in one call, not just
+      * ** the first one found.
            IF PART-NUMBER = SPACES
               MOVE ' PART-NUMBER IS REQUIRED'
-                                        TO WS-EDIT-ERROR-MESSAGE
-              MOVE 'N'                  TO WS-EDIT-STATUS
-              EXIT PARAGRAPH
+                                        TO WS-WORK-MESSAGE
+              MOVE 'PART-NUMBER'       TO WS-WORK-FIELD
+              PERFORM 900-LOG-EDIT-ERROR
            END-IF
       *
            IF PART-NAME = SPACES
               MOVE ' PART-NAME IS REQUIRED'
-                                        TO WS-EDIT-ERROR-MESSAGE
-              MOVE 'N'                  TO WS-EDIT-STATUS
-              EXIT PARAGRAPH
+                                        TO WS-WORK-MESSAGE
+              MOVE 'PART-NAME'         TO WS-WORK-FIELD
+              PERFORM 900-LOG-EDIT-ERROR
            END-IF
       *
            IF VEHICLE-MAKE = SPACES
               MOVE ' VEHICLE-MAKE IS REQUIRED'
-                                        TO WS-EDIT-ERROR-MESSAGE
-              MOVE 'N'                  TO WS-EDIT-STATUS
-              EXIT PARAGRAPH
+                                        TO WS-WORK-MESSAGE
+              MOVE 'VEHICLE-MAKE'      TO WS-WORK-FIELD
+              PERFORM 900-LOG-EDIT-ERROR
+           ELSE
+      * **    Checking VEHICLE-MAKE against the VEHMAKE reference
+      * **    table instead of a hardcoded list of condition-names -
+      * **    operations maintains VEHMAKE directly, no recompile
+      * **    needed to pick up a new make.
+              PERFORM 950-FIND-VEHICLE-MAKE
+              IF WS-MAKE-FOUND-NO
+                 MOVE ' VEHICLE-MAKE IS not valid.'
+                                        TO WS-WORK-MESSAGE
+                 MOVE 'VEHICLE-MAKE'   TO WS-WORK-FIELD
+                 PERFORM 900-LOG-EDIT-ERROR
+              ELSE
+      * **       Checking WEEKS-LEAD-TIME against the range that
+      * **       VEHMAKE carries for this particular make - imports
+      * **       realistically need a longer lead time than domestic
+      * **       makes, so the range is keyed off VEHICLE-MAKE rather
+      * **       than one flat condition for every part.
+                 IF WEEKS-LEAD-TIME < WS-LEAD-TIME-LOW(VM-I) OR
+                    WEEKS-LEAD-TIME > WS-LEAD-TIME-HIGH(VM-I)
+                    MOVE ' WEEKS-LEAD-TIME IS not valid.'
+                                        TO WS-WORK-MESSAGE
+                    MOVE 'WEEKS-LEAD-TIME'
+                                        TO WS-WORK-FIELD
+                    PERFORM 900-LOG-EDIT-ERROR
+                 END-IF
+              END-IF
            END-IF
       *
            IF VEHICLE-MODEL = SPACES
               MOVE ' VEHICLE-MODEL IS REQUIRED'
-                                        TO WS-EDIT-ERROR-MESSAGE
-              MOVE 'N'                  TO WS-EDIT-STATUS
-              EXIT PARAGRAPH
+                                        TO WS-WORK-MESSAGE
+              MOVE 'VEHICLE-MODEL'     TO WS-WORK-FIELD
+              PERFORM 900-LOG-EDIT-ERROR
            END-IF
       *
            IF VEHICLE-YEAR IS NOT NUMERIC OR VEHICLE-YEAR = 0
               MOVE ' VEHICLE-YEAR IS REQUIRED'
-                                        TO WS-EDIT-ERROR-MESSAGE
-              MOVE 'N'                  TO WS-EDIT-STATUS
-              EXIT PARAGRAPH
-           END-IF
-      * ** Checking  VEHICLE-MAKE - valid values ..
-           IF NOT (CHRYSLER OR FORD OR GM OR VOLKSWAGON OR
-              TOYOTA OR JAGUAR OR PEUGEOT OR BMW)
-              MOVE ' VEHICLE-MAKE IS not valid.'
-                                        TO WS-EDIT-ERROR-MESSAGE
-              MOVE 'N'                  TO WS-EDIT-STATUS
-              EXIT PARAGRAPH
-           END-IF
-      * ** Checking  VEHICLE-MAKE - valid values ..
-           IF NOT VEHICLE-YEAR-OK
-              MOVE ' VEHICLE-YEAR IS not valid.'
-                                        TO WS-EDIT-ERROR-MESSAGE
-              MOVE 'N'                  TO WS-EDIT-STATUS
-              EXIT PARAGRAPH
-           END-IF
-      * ** Checking  VEHICLE-MAKE - valid values ..
-           IF NOT WEEKS-LEAD-TIME-OK
-              MOVE ' WEEKS-LEAD-TIME IS not valid.'
-                                        TO WS-EDIT-ERROR-MESSAGE
-              MOVE 'N'                  TO WS-EDIT-STATUS
-              EXIT PARAGRAPH
+                                        TO WS-WORK-MESSAGE
+              MOVE 'VEHICLE-YEAR'      TO WS-WORK-FIELD
+              PERFORM 900-LOG-EDIT-ERROR
+           ELSE
+              IF NOT VEHICLE-YEAR-OK
+                 MOVE ' VEHICLE-YEAR IS not valid.'
+                                        TO WS-WORK-MESSAGE
+                 MOVE 'VEHICLE-YEAR'   TO WS-WORK-FIELD
+                 PERFORM 900-LOG-EDIT-ERROR
+              END-IF
            END-IF
       *
            .
-      *
\ No newline at end of file
+      *
+      * ****************************************************************
+      * ** 950-FIND-VEHICLE-MAKE
+      * ** Searches the resident VEHMAKE table for VEHICLE-MAKE.  When
+      * ** found, VM-I is left pointing at the matching entry so the
+      * ** lead-time range check can use WS-LEAD-TIME-LOW/HIGH(VM-I).
+      * ****************************************************************
+       950-FIND-VEHICLE-MAKE.
+           MOVE 'N'                    TO WS-MAKE-FOUND
+           PERFORM VARYING VM-I FROM 1 BY 1
+              UNTIL VM-I > WS-MAKE-ID OR WS-MAKE-FOUND-YES
+              IF VEHICLE-MAKE = WS-MAKE-NAME(VM-I)
+                 MOVE 'Y'              TO WS-MAKE-FOUND
+              END-IF
+           END-PERFORM
+           .
+      *
+      * ****************************************************************
+      * ** 900-LOG-EDIT-ERROR
+      * ** Appends one failing field/message to WS-EDIT-RESULTS and
+      * ** flips WS-EDIT-STATUS to 'N'.  WS-EDIT-OCCURRENCE is left at
+      * ** zero here - FINPORDR has no ADDR-IDX occurrences of its own.
+      * ****************************************************************
+       900-LOG-EDIT-ERROR.
+           MOVE 'N'                    TO WS-EDIT-STATUS
+           IF WS-EDIT-ERROR-COUNT < 30
+              ADD 1               TO WS-EDIT-ERROR-COUNT
+              SET WS-EDIT-IDX     TO WS-EDIT-ERROR-COUNT
+              MOVE WS-WORK-OCCURRENCE
+                                  TO WS-EDIT-OCCURRENCE(WS-EDIT-IDX)
+              MOVE WS-WORK-FIELD  TO WS-EDIT-FIELD(WS-EDIT-IDX)
+              MOVE WS-WORK-MESSAGE
+                                  TO WS-EDIT-ERROR-MESSAGE(WS-EDIT-IDX)
+           END-IF
+           .
+      *
