@@ -0,0 +1,366 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STZMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATEZIP
+              ASSIGN          TO STATEZIP
+              ORGANIZATION    IS SEQUENTIAL
+              ACCESS MODE     IS SEQUENTIAL
+              FILE STATUS     IS WS-STATEZIP-STATUS
+           .
+           SELECT STZTRANS
+              ASSIGN          TO STZTRANS
+              ORGANIZATION    IS SEQUENTIAL
+              ACCESS MODE     IS SEQUENTIAL
+              FILE STATUS     IS WS-STZTRANS-STATUS
+           .
+           SELECT STZPNEW
+              ASSIGN          TO STZPNEW
+              ORGANIZATION    IS SEQUENTIAL
+              ACCESS MODE     IS SEQUENTIAL
+              FILE STATUS     IS WS-STZPNEW-STATUS
+           .
+           SELECT STZRPT
+              ASSIGN          TO STZRPT
+              ORGANIZATION    IS SEQUENTIAL
+              ACCESS MODE     IS SEQUENTIAL
+              FILE STATUS     IS WS-STZRPT-STATUS
+           .
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATEZIP
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 35 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS STATEZIP-REC.
+       COPY STZIPREC.
+      *
+       FD  STZTRANS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 36 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS STZTRAN-REC.
+       COPY STZTRREC.
+      *
+       FD  STZPNEW
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 35 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS STZPNEW-REC.
+       COPY STZIPREC REPLACING ==STATEZIP-REC== BY ==STZPNEW-REC==.
+      *
+       FD  STZRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS STZRPT-LINE.
+       01  STZRPT-LINE                  PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-STATEZIP-STATUS       PIC X(02) VALUE SPACES.
+           88 WS-STATEZIP-STATUS-OK VALUE '00'.
+       77  WS-STATEZIP-EOF          PIC X(01) VALUE SPACES.
+           88 IS-STATEZIP-EOF       VALUE 'Y'.
+       77  WS-STZTRANS-STATUS       PIC X(02) VALUE SPACES.
+       77  WS-STZTRANS-EOF          PIC X(01) VALUE SPACES.
+           88 IS-STZTRANS-EOF       VALUE 'Y'.
+       77  WS-STZPNEW-STATUS        PIC X(02) VALUE SPACES.
+       77  WS-STZRPT-STATUS         PIC X(02) VALUE SPACES.
+       77  WS-TRANS-COUNT           PIC 9(06) VALUE ZEROS.
+       77  WS-ACCEPT-COUNT          PIC 9(06) VALUE ZEROS.
+       77  WS-REJECT-COUNT          PIC 9(06) VALUE ZEROS.
+      *
+       77  WS-CAND-ZIP-LOW          PIC X(09) VALUE SPACES.
+       77  WS-CAND-ZIP-HIGH         PIC X(09) VALUE SPACES.
+       77  WS-OVERLAP-FOUND         PIC X(01) VALUE 'N'.
+           88 WS-OVERLAP-YES        VALUE 'Y'.
+           88 WS-OVERLAP-NO         VALUE 'N'.
+       77  WS-EXCLUDE-INDEX         PIC S9(04) BINARY VALUE 0.
+       77  WS-FOUND-INDEX           PIC S9(04) BINARY VALUE 0.
+       77  WS-ENTRY-FOUND           PIC X(01) VALUE 'N'.
+           88 WS-ENTRY-FOUND-YES    VALUE 'Y'.
+           88 WS-ENTRY-FOUND-NO     VALUE 'N'.
+      *
+       01  STATE-ZIP-TABLE.
+           05 WS-STZ-COUNT              PIC S9(4) BINARY.
+           05 WS-STZ-ENTRY OCCURS 0 TO 300 TIMES
+                                   DEPENDING ON WS-STZ-COUNT
+                                   INDEXED BY S-I.
+              10 WS-STZ-STATE-NAME      PIC X(15).
+              10 WS-STZ-ABBREVIATION    PIC X(02).
+              10 WS-STZ-ZIP-LOW         PIC X(09).
+              10 WS-STZ-ZIP-HIGH        PIC X(09).
+              10 WS-STZ-RETIRED         PIC X(01).
+                 88 WS-STZ-IS-RETIRED   VALUE 'Y'.
+      *
+       01  WS-STZRPT-DETAIL.
+           05  SRL-ACTION               PIC X(01).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  SRL-ABBREVIATION         PIC X(02).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  SRL-STATE-NAME           PIC X(15).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  SRL-RESULT               PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  SRL-REASON               PIC X(40).
+           05  FILLER                   PIC X(04) VALUE SPACES.
+      *
+       01  WS-STZRPT-HEADING.
+           05  FILLER                   PIC X(80) VALUE
+               'STZMAINT - STATEZIP MASTER MAINTENANCE TRANSACTION LOG'.
+      *
+      * ** Adds, changes and retires STATEZIP master entries, checking
+      * ** every add/change candidate range for overlap against every
+      * ** other active range before it is written to the new master.
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING
+           PERFORM 200-PROCESS-TRANSACTIONS
+           PERFORM 800-WRITE-NEW-MASTER
+           PERFORM 900-TERMINATION
+           STOP RUN
+           .
+      *
+       000-HOUSEKEEPING.
+           OPEN INPUT STATEZIP
+           OPEN INPUT STZTRANS
+           OPEN OUTPUT STZPNEW
+           OPEN OUTPUT STZRPT
+           MOVE WS-STZRPT-HEADING       TO STZRPT-LINE
+           WRITE STZRPT-LINE
+           PERFORM 100-LOAD-OLD-MASTER
+           CLOSE STATEZIP
+           .
+      *
+       100-LOAD-OLD-MASTER.
+           PERFORM UNTIL IS-STATEZIP-EOF
+              READ STATEZIP
+                 AT END
+                    MOVE 'Y'            TO WS-STATEZIP-EOF
+                 NOT AT END
+                    ADD 1               TO WS-STZ-COUNT
+                    SET S-I             TO WS-STZ-COUNT
+                    MOVE STATE-NAME OF STATEZIP-REC
+                                        TO WS-STZ-STATE-NAME(S-I)
+                    MOVE ABBREVIATION OF STATEZIP-REC
+                                        TO WS-STZ-ABBREVIATION(S-I)
+                    MOVE ZIP-CODE-LOW OF STATEZIP-REC
+                                        TO WS-STZ-ZIP-LOW(S-I)(1:5)
+                    IF ZIP-EXT-LOW OF STATEZIP-REC = SPACES
+                       MOVE '0000'      TO WS-STZ-ZIP-LOW(S-I)(6:4)
+                    ELSE
+                       MOVE ZIP-EXT-LOW OF STATEZIP-REC
+                                        TO WS-STZ-ZIP-LOW(S-I)(6:4)
+                    END-IF
+                    MOVE ZIP-CODE-HIGH OF STATEZIP-REC
+                                        TO WS-STZ-ZIP-HIGH(S-I)(1:5)
+                    IF ZIP-EXT-HIGH OF STATEZIP-REC = SPACES
+                       MOVE '9999'      TO WS-STZ-ZIP-HIGH(S-I)(6:4)
+                    ELSE
+                       MOVE ZIP-EXT-HIGH OF STATEZIP-REC
+                                        TO WS-STZ-ZIP-HIGH(S-I)(6:4)
+                    END-IF
+                    MOVE 'N'            TO WS-STZ-RETIRED(S-I)
+              END-READ
+           END-PERFORM
+           .
+      *
+       200-PROCESS-TRANSACTIONS.
+           PERFORM UNTIL IS-STZTRANS-EOF
+              READ STZTRANS
+                 AT END
+                    MOVE 'Y'            TO WS-STZTRANS-EOF
+                 NOT AT END
+                    ADD 1               TO WS-TRANS-COUNT
+                    PERFORM 300-APPLY-TRANSACTION
+              END-READ
+           END-PERFORM
+           .
+      *
+       300-APPLY-TRANSACTION.
+           MOVE STZT-ACTION             TO SRL-ACTION
+           MOVE STZT-ABBREVIATION       TO SRL-ABBREVIATION
+           MOVE STZT-STATE-NAME         TO SRL-STATE-NAME
+           EVALUATE TRUE
+              WHEN STZT-ADD
+                 PERFORM 310-APPLY-ADD
+              WHEN STZT-CHANGE
+                 PERFORM 320-APPLY-CHANGE
+              WHEN STZT-RETIRE
+                 PERFORM 330-APPLY-RETIRE
+              WHEN OTHER
+                 MOVE 'REJECTED'        TO SRL-RESULT
+                 MOVE ' UNKNOWN ACTION CODE.'
+                                        TO SRL-REASON
+                 ADD 1                  TO WS-REJECT-COUNT
+           END-EVALUATE
+           MOVE WS-STZRPT-DETAIL        TO STZRPT-LINE
+           WRITE STZRPT-LINE
+           .
+      *
+       310-APPLY-ADD.
+           PERFORM 760-BUILD-CANDIDATE-RANGE
+           MOVE 0                       TO WS-EXCLUDE-INDEX
+           PERFORM 700-CHECK-OVERLAP
+           IF WS-OVERLAP-YES
+              MOVE 'REJECTED'           TO SRL-RESULT
+              MOVE ' ZIP RANGE OVERLAPS AN EXISTING RANGE.'
+                                        TO SRL-REASON
+              ADD 1                     TO WS-REJECT-COUNT
+           ELSE
+              IF WS-STZ-COUNT < 300
+                 ADD 1                  TO WS-STZ-COUNT
+                 SET S-I                TO WS-STZ-COUNT
+                 MOVE STZT-STATE-NAME   TO WS-STZ-STATE-NAME(S-I)
+                 MOVE STZT-ABBREVIATION TO WS-STZ-ABBREVIATION(S-I)
+                 MOVE WS-CAND-ZIP-LOW   TO WS-STZ-ZIP-LOW(S-I)
+                 MOVE WS-CAND-ZIP-HIGH  TO WS-STZ-ZIP-HIGH(S-I)
+                 MOVE 'N'               TO WS-STZ-RETIRED(S-I)
+                 MOVE 'ACCEPTED'        TO SRL-RESULT
+                 MOVE ' RANGE ADDED.'   TO SRL-REASON
+                 ADD 1                  TO WS-ACCEPT-COUNT
+              ELSE
+                 MOVE 'REJECTED'        TO SRL-RESULT
+                 MOVE ' STATEZIP MASTER TABLE IS FULL.'
+                                        TO SRL-REASON
+                 ADD 1                  TO WS-REJECT-COUNT
+              END-IF
+           END-IF
+           .
+      *
+       320-APPLY-CHANGE.
+           PERFORM 750-FIND-ENTRY
+           IF WS-ENTRY-FOUND-NO
+              MOVE 'REJECTED'           TO SRL-RESULT
+              MOVE ' STATE ABBREVIATION NOT FOUND.'
+                                        TO SRL-REASON
+              ADD 1                     TO WS-REJECT-COUNT
+           ELSE
+              PERFORM 760-BUILD-CANDIDATE-RANGE
+              MOVE WS-FOUND-INDEX       TO WS-EXCLUDE-INDEX
+              PERFORM 700-CHECK-OVERLAP
+              IF WS-OVERLAP-YES
+                 MOVE 'REJECTED'        TO SRL-RESULT
+                 MOVE ' ZIP RANGE OVERLAPS AN EXISTING RANGE.'
+                                        TO SRL-REASON
+                 ADD 1                  TO WS-REJECT-COUNT
+              ELSE
+                 SET S-I                TO WS-FOUND-INDEX
+                 MOVE STZT-STATE-NAME   TO WS-STZ-STATE-NAME(S-I)
+                 MOVE WS-CAND-ZIP-LOW   TO WS-STZ-ZIP-LOW(S-I)
+                 MOVE WS-CAND-ZIP-HIGH  TO WS-STZ-ZIP-HIGH(S-I)
+                 MOVE 'ACCEPTED'        TO SRL-RESULT
+                 MOVE ' RANGE CHANGED.' TO SRL-REASON
+                 ADD 1                  TO WS-ACCEPT-COUNT
+              END-IF
+           END-IF
+           .
+      *
+       330-APPLY-RETIRE.
+           PERFORM 750-FIND-ENTRY
+           IF WS-ENTRY-FOUND-NO
+              MOVE 'REJECTED'           TO SRL-RESULT
+              MOVE ' STATE ABBREVIATION NOT FOUND.'
+                                        TO SRL-REASON
+              ADD 1                     TO WS-REJECT-COUNT
+           ELSE
+              SET S-I                   TO WS-FOUND-INDEX
+              MOVE 'Y'                  TO WS-STZ-RETIRED(S-I)
+              MOVE 'ACCEPTED'           TO SRL-RESULT
+              MOVE ' RANGE RETIRED.'    TO SRL-REASON
+              ADD 1                     TO WS-ACCEPT-COUNT
+           END-IF
+           .
+      *
+      * ****************************************************************
+      * ** 700-CHECK-OVERLAP
+      * ** Sets WS-OVERLAP-FOUND to 'Y' when WS-CAND-ZIP-LOW/HIGH
+      * ** overlaps any active (non-retired) table entry other than
+      * ** WS-EXCLUDE-INDEX (0 excludes none - used for ADD).
+      * ****************************************************************
+       700-CHECK-OVERLAP.
+           MOVE 'N'                     TO WS-OVERLAP-FOUND
+           PERFORM VARYING S-I FROM 1 BY 1
+              UNTIL S-I > WS-STZ-COUNT OR WS-OVERLAP-YES
+              IF S-I NOT = WS-EXCLUDE-INDEX AND
+                 NOT WS-STZ-IS-RETIRED(S-I)
+                 IF NOT (WS-CAND-ZIP-HIGH < WS-STZ-ZIP-LOW(S-I) OR
+                         WS-CAND-ZIP-LOW > WS-STZ-ZIP-HIGH(S-I))
+                    MOVE 'Y'            TO WS-OVERLAP-FOUND
+                 END-IF
+              END-IF
+           END-PERFORM
+           .
+      *
+      * ****************************************************************
+      * ** 750-FIND-ENTRY
+      * ** Locates the active table entry for STZT-ABBREVIATION,
+      * ** leaving WS-FOUND-INDEX set to its subscript.
+      * ****************************************************************
+       750-FIND-ENTRY.
+           MOVE 'N'                     TO WS-ENTRY-FOUND
+           MOVE 0                       TO WS-FOUND-INDEX
+           PERFORM VARYING S-I FROM 1 BY 1
+              UNTIL S-I > WS-STZ-COUNT OR WS-ENTRY-FOUND-YES
+              IF STZT-ABBREVIATION = WS-STZ-ABBREVIATION(S-I) AND
+                 NOT WS-STZ-IS-RETIRED(S-I)
+                 MOVE 'Y'               TO WS-ENTRY-FOUND
+                 SET WS-FOUND-INDEX     TO S-I
+              END-IF
+           END-PERFORM
+           .
+      *
+      * ****************************************************************
+      * ** 760-BUILD-CANDIDATE-RANGE
+      * ** Builds the full 9-digit low/high ZIP+4 candidate range from
+      * ** the transaction's 5-digit ZIP plus its optional extension,
+      * ** defaulting a missing extension the same way FINSUADD does.
+      * ****************************************************************
+       760-BUILD-CANDIDATE-RANGE.
+           MOVE STZT-ZIP-CODE-LOW       TO WS-CAND-ZIP-LOW(1:5)
+           IF STZT-ZIP-EXT-LOW = SPACES
+              MOVE '0000'               TO WS-CAND-ZIP-LOW(6:4)
+           ELSE
+              MOVE STZT-ZIP-EXT-LOW     TO WS-CAND-ZIP-LOW(6:4)
+           END-IF
+           MOVE STZT-ZIP-CODE-HIGH      TO WS-CAND-ZIP-HIGH(1:5)
+           IF STZT-ZIP-EXT-HIGH = SPACES
+              MOVE '9999'               TO WS-CAND-ZIP-HIGH(6:4)
+           ELSE
+              MOVE STZT-ZIP-EXT-HIGH    TO WS-CAND-ZIP-HIGH(6:4)
+           END-IF
+           .
+      *
+       800-WRITE-NEW-MASTER.
+           PERFORM VARYING S-I FROM 1 BY 1 UNTIL S-I > WS-STZ-COUNT
+              IF NOT WS-STZ-IS-RETIRED(S-I)
+                 MOVE WS-STZ-STATE-NAME(S-I)   TO STATE-NAME OF
+                                                   STZPNEW-REC
+                 MOVE WS-STZ-ABBREVIATION(S-I) TO ABBREVIATION OF
+                                                   STZPNEW-REC
+                 MOVE WS-STZ-ZIP-LOW(S-I)(1:5) TO ZIP-CODE-LOW OF
+                                                   STZPNEW-REC
+                 MOVE WS-STZ-ZIP-LOW(S-I)(6:4) TO ZIP-EXT-LOW OF
+                                                   STZPNEW-REC
+                 MOVE WS-STZ-ZIP-HIGH(S-I)(1:5) TO ZIP-CODE-HIGH OF
+                                                   STZPNEW-REC
+                 MOVE WS-STZ-ZIP-HIGH(S-I)(6:4) TO ZIP-EXT-HIGH OF
+                                                   STZPNEW-REC
+                 WRITE STZPNEW-REC
+              END-IF
+           END-PERFORM
+           .
+      *
+       900-TERMINATION.
+           CLOSE STZTRANS
+           CLOSE STZPNEW
+           CLOSE STZRPT
+           DISPLAY 'STZMAINT TRANSACTIONS READ: ' WS-TRANS-COUNT
+           DISPLAY 'STZMAINT ACCEPTED         : ' WS-ACCEPT-COUNT
+           DISPLAY 'STZMAINT REJECTED         : ' WS-REJECT-COUNT
+           .
+      *
