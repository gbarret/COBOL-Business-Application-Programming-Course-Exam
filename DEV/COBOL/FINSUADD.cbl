@@ -9,19 +9,29 @@
               ACCESS MODE     IS SEQUENTIAL
               FILE STATUS     IS WS-STATEZIP-STATUS
            .
+           SELECT VEHMAKE
+              ASSIGN          TO VEHMAKE
+              ORGANIZATION    IS SEQUENTIAL
+              ACCESS MODE     IS SEQUENTIAL
+              FILE STATUS     IS WS-VEHMAKE-STATUS
+           .
        DATA DIVISION.
        FILE SECTION.
        FD  STATEZIP
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 27 CHARACTERS
+           RECORD CONTAINS 35 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS STATEZIP-REC.
-       01  STATEZIP-REC.
-           05 STATE-NAME           PIC X(15).
-           05 ABBREVIATION         PIC X(02).
-           05 ZIP-CODE-LOW         PIC X(05).
-           05 ZIP-CODE-HIGH        PIC X(05).
+       COPY STZIPREC.
+      *
+       FD  VEHMAKE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 15 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS VEHMAKE-REC.
+       COPY VEHMAKER.
        WORKING-STORAGE SECTION.
        77  WS-STATEZIP-STATUS      PIC X(02) VALUE SPACES.
            88 WS-STATEZIP-STATUS-OK VALUE '00'.
@@ -31,6 +41,33 @@
            88 WS-ZIP-FOUND-YES     VALUE 'Y'.
            88 WS-ZIP-FOUND-NO      VALUE 'N'.
        77  WS-STATEZIP-REC-READ    PIC 9(03) VALUE ZEROS.
+       77  WS-TABLE-LOADED         PIC X(01) VALUE 'N'.
+           88 WS-TABLE-IS-LOADED   VALUE 'Y'.
+       77  WS-ZIP-COMPARE          PIC X(09) VALUE SPACES.
+       77  WS-ORDER-COUNT          PIC 9(02) VALUE 0.
+       77  WS-SCHED-COUNT          PIC 9(02) VALUE 0.
+       77  WS-REMIT-COUNT          PIC 9(02) VALUE 0.
+       77  ADDR-IDX                PIC 9(01) COMP VALUE 0.
+      *
+       77  WS-VEHMAKE-STATUS       PIC X(02) VALUE SPACES.
+           88 WS-VEHMAKE-STATUS-OK VALUE '00'.
+       77  WS-VEHMAKE-EOF          PIC X(01) VALUE SPACES.
+           88 IS-VEHMAKE-EOF       VALUE 'Y'.
+       77  WS-VEHMAKE-REC-READ     PIC 9(03) VALUE ZEROS.
+       77  WS-MAKE-TABLE-LOADED    PIC X(01) VALUE 'N'.
+           88 WS-MAKE-TABLE-IS-LOADED VALUE 'Y'.
+       77  WS-MAKE-FOUND           PIC X(01) VALUE SPACES.
+           88 WS-MAKE-FOUND-YES    VALUE 'Y'.
+           88 WS-MAKE-FOUND-NO     VALUE 'N'.
+      *
+       01  VEHICLE-MAKE-TABLE.
+           05 WS-MAKE-ID                PIC S9(4) BINARY.
+           05 WS-VEHICLE-MAKE-ENTRY   OCCURS 0 TO 50 TIMES
+                                   DEPENDING ON WS-MAKE-ID
+                                   INDEXED BY VM-I.
+              10 WS-MAKE-NAME           PIC X(10).
+              10 WS-IMPORT-FLAG         PIC X(01).
+                 88 WS-MAKE-IS-IMPORT   VALUE 'Y'.
       *
        01  LILIAN                  PIC S9(9) BINARY.
        01  MSG-NO-X                PIC X(10).
@@ -73,16 +110,20 @@
                                    INDEXED BY W-I.
               10 WS-STATE-NAME          PIC X(15).
               10 WS-ABBREVIATION        PIC X(02).
-              10 WS-ZIP-CODE-LOW        PIC X(05).
-              10 WS-ZIP-CODE-HIGH       PIC X(05).
+              10 WS-ZIP-CODE-LOW        PIC X(09).
+              10 WS-ZIP-CODE-HIGH       PIC X(09).
+      *
+       77  WS-WORK-FIELD                PIC X(20) VALUE SPACES.
+       77  WS-WORK-MESSAGE              PIC X(40) VALUE SPACES.
+      *
+       77  WS-NON-US-ALLOWED            PIC X(01) VALUE 'N'.
+           88  WS-NON-US-IS-ALLOWED     VALUE 'Y'.
+       77  WS-FORCE-US-EDITS            PIC X(01) VALUE 'Y'.
+           88  WS-FORCE-US-EDITS-YES    VALUE 'Y'.
       *
        LINKAGE SECTION.
        COPY PARTSUPP.
-       01  WS-EDIT-RESULTS.
-           05 WS-EDIT-STATUS            PIC X(01).
-              88 WS-PASS-EDIT-OK        VALUE 'Y'.
-           05  WS-EDIT-FIELD            PIC X(20).
-           05  WS-EDIT-ERROR-MESSAGE    PIC X(40).
+       COPY EDITRSLT.
 
       * ** Edits SUPPLIERS info send from the FINAL01 program
        PROCEDURE DIVISION USING PART-SUPP-ADDR-PO, WS-EDIT-RESULTS.
@@ -90,16 +131,34 @@
 
       * ** Resets edit status
            MOVE 'Y'                TO WS-EDIT-STATUS
+           MOVE 0                  TO WS-EDIT-ERROR-COUNT
       * ** Edits
            DISPLAY 'Validating Supp-Address:' PART-NUMBER
            PERFORM 200-EDITS
-           CLOSE STATEZIP
            GOBACK   *> Control returned to MAIN
            .
       *
+      * ****************************************************************
+      * ** 000-HOUSEKEEPING
+      * ** The state/zip table never changes mid-run, so it is loaded
+      * ** into WS-STATE-ADDRESS-ZIP-TABLE once and left resident in
+      * ** WORKING-STORAGE for the life of the run unit - WS-TABLE-
+      * ** LOADED keeps every call after the first from re-opening and
+      * ** re-reading STATEZIP.
+      * ****************************************************************
        000-HOUSEKEEPING.
-           OPEN INPUT STATEZIP
-           PERFORM 100-LOAD-STATE-ADDRESS-TABLE
+           IF NOT WS-TABLE-IS-LOADED
+              OPEN INPUT STATEZIP
+              PERFORM 100-LOAD-STATE-ADDRESS-TABLE
+              CLOSE STATEZIP
+              MOVE 'Y'             TO WS-TABLE-LOADED
+           END-IF
+           IF NOT WS-MAKE-TABLE-IS-LOADED
+              OPEN INPUT VEHMAKE
+              PERFORM 110-LOAD-VEHICLE-MAKE-TABLE
+              CLOSE VEHMAKE
+              MOVE 'Y'             TO WS-MAKE-TABLE-LOADED
+           END-IF
            .
       *
        100-LOAD-STATE-ADDRESS-TABLE.
@@ -114,74 +173,253 @@
                     SET W-I             TO WS-STATE-ID
                     MOVE STATE-NAME     TO WS-STATE-NAME(W-I)
                     MOVE ABBREVIATION   TO WS-ABBREVIATION(W-I)
-                    MOVE ZIP-CODE-LOW   TO WS-ZIP-CODE-LOW(W-I)
-                    MOVE ZIP-CODE-HIGH  TO WS-ZIP-CODE-HIGH(W-I)
+      * **             Low end of the range defaults its ZIP+4 to
+      * **             0000 and the high end to 9999 when the master
+      * **             only carries a 5-digit range, so legacy rows
+      * **             still cover every ZIP+4 in the 5-digit range.
+                    MOVE ZIP-CODE-LOW   TO WS-ZIP-CODE-LOW(W-I)(1:5)
+                    IF ZIP-EXT-LOW = SPACES
+                       MOVE '0000'      TO WS-ZIP-CODE-LOW(W-I)(6:4)
+                    ELSE
+                       MOVE ZIP-EXT-LOW TO WS-ZIP-CODE-LOW(W-I)(6:4)
+                    END-IF
+                    MOVE ZIP-CODE-HIGH  TO WS-ZIP-CODE-HIGH(W-I)(1:5)
+                    IF ZIP-EXT-HIGH = SPACES
+                       MOVE '9999'      TO WS-ZIP-CODE-HIGH(W-I)(6:4)
+                    ELSE
+                       MOVE ZIP-EXT-HIGH
+                                        TO WS-ZIP-CODE-HIGH(W-I)(6:4)
+                    END-IF
               END-READ
            END-PERFORM
            .
+      *
+      * ****************************************************************
+      * ** 110-LOAD-VEHICLE-MAKE-TABLE
+      * ** Loaded the same way FINPORDR caches VEHMAKE - only the make
+      * ** name and import flag are needed here, to decide whether a
+      * ** non-US supplier address is allowed for this record's make.
+      * ****************************************************************
+       110-LOAD-VEHICLE-MAKE-TABLE.
+           PERFORM UNTIL IS-VEHMAKE-EOF
+              READ VEHMAKE
+                 AT END
+                    MOVE 'Y'            TO WS-VEHMAKE-EOF
+                 NOT AT END
+                    ADD 1               TO WS-VEHMAKE-REC-READ
+                    IF WS-MAKE-ID < 50
+                       ADD 1            TO WS-MAKE-ID
+                       SET VM-I         TO WS-MAKE-ID
+                       MOVE VM-MAKE-NAME
+                                        TO WS-MAKE-NAME(VM-I)
+                       MOVE VM-IMPORT-FLAG
+                                        TO WS-IMPORT-FLAG(VM-I)
+                    ELSE
+                       DISPLAY 'FINSUADD VEHICLE MAKE TABLE IS '
+                          'FULL - RECORD ' WS-VEHMAKE-REC-READ
+                          ' AND BEYOND NOT LOADED.'
+                    END-IF
+              END-READ
+           END-PERFORM
+           .
+      *
+      * ****************************************************************
+      * ** 950-FIND-VEHICLE-MAKE
+      * ** Searches the resident VEHMAKE table for VEHICLE-MAKE.  When
+      * ** found, VM-I is left pointing at the matching entry so
+      * ** WS-MAKE-IS-IMPORT(VM-I) can gate the non-US address bypass
+      * ** below.  FINPORDR has already rejected an unknown make on its
+      * ** own call, so WS-MAKE-FOUND-NO here simply means no import
+      * ** exception applies.
+      * ****************************************************************
+       950-FIND-VEHICLE-MAKE.
+           MOVE 'N'                    TO WS-MAKE-FOUND
+           PERFORM VARYING VM-I FROM 1 BY 1
+              UNTIL VM-I > WS-MAKE-ID OR WS-MAKE-FOUND-YES
+              IF VEHICLE-MAKE = WS-MAKE-NAME(VM-I)
+                 MOVE 'Y'              TO WS-MAKE-FOUND
+              END-IF
+           END-PERFORM
+           .
       *
        200-EDITS.
+      * ** Every failing field on every occurrence is logged - the
+      * ** loop no longer exits on the first reject - so FINAL01 gets
+      * ** back the complete set of problems in a single call.
+           MOVE 0                   TO WS-ORDER-COUNT
+           MOVE 0                   TO WS-SCHED-COUNT
+           MOVE 0                   TO WS-REMIT-COUNT
+      * ** A non-US address is only in bounds for one of the import
+      * ** vehicle makes VEHMAKE flags - a domestic make still has to
+      * ** pass the full US postal validation below, no matter what
+      * ** ADDR-COUNTRY claims.
+           PERFORM 950-FIND-VEHICLE-MAKE
+           IF WS-MAKE-FOUND-NO
+              MOVE 'N'              TO WS-NON-US-ALLOWED
+           ELSE
+              IF WS-MAKE-IS-IMPORT(VM-I)
+                 MOVE 'Y'           TO WS-NON-US-ALLOWED
+              ELSE
+                 MOVE 'N'           TO WS-NON-US-ALLOWED
+              END-IF
+           END-IF
            PERFORM VARYING ADDR-IDX FROM 1 BY 1 UNTIL ADDR-IDX > 3
       * **    Checking Required Fields ...
                IF ADDRESS-1(ADDR-IDX) = SPACES
+                 MOVE 'ADDRESS-1'       TO WS-WORK-FIELD
                  MOVE ' ADDRESS-1 IS REQUIRED '
-                                        TO WS-EDIT-ERROR-MESSAGE
-                 MOVE 'N'               TO WS-EDIT-STATUS
-                 EXIT PARAGRAPH
+                                        TO WS-WORK-MESSAGE
+                 PERFORM 900-LOG-EDIT-ERROR
                END-IF
       *
                IF CITY(ADDR-IDX) = SPACES
+                  MOVE 'CITY'          TO WS-WORK-FIELD
                   MOVE ' CITY IS REQUIRED'
-                                            TO WS-EDIT-ERROR-MESSAGE
-                  MOVE 'N'                  TO WS-EDIT-STATUS
-                  EXIT PARAGRAPH
+                                       TO WS-WORK-MESSAGE
+                  PERFORM 900-LOG-EDIT-ERROR
                END-IF
       *
                IF ADDR-STATE(ADDR-IDX) = SPACES
+                  MOVE 'ADDR-STATE'    TO WS-WORK-FIELD
                   MOVE ' ADDR-STATE IS REQUIRED'
-                                            TO WS-EDIT-ERROR-MESSAGE
-                  MOVE 'N'                  TO WS-EDIT-STATUS
-                  EXIT PARAGRAPH
+                                       TO WS-WORK-MESSAGE
+                  PERFORM 900-LOG-EDIT-ERROR
                END-IF
       *
-               IF ZIP-CODE(ADDR-IDX) IS NOT NUMERIC OR
-                  ZIP-CODE(ADDR-IDX) = 0
-                  MOVE ' ZIP-CODE IS REQUIRED: '
-                                            TO WS-EDIT-ERROR-MESSAGE
-                  MOVE 'N'                  TO WS-EDIT-STATUS
-                  EXIT PARAGRAPH
+      * **     A non-US country is only honored for an import make -
+      * **     otherwise it is flagged and the record still has to
+      * **     clear the full US ZIP validation below.
+               IF ADDR-COUNTRY-IS-US(ADDR-IDX)
+                  OR NOT WS-NON-US-IS-ALLOWED
+                  MOVE 'Y'           TO WS-FORCE-US-EDITS
+               ELSE
+                  MOVE 'N'           TO WS-FORCE-US-EDITS
+               END-IF
+               IF NOT ADDR-COUNTRY-IS-US(ADDR-IDX) AND
+                  NOT WS-NON-US-IS-ALLOWED
+                  MOVE 'ADDR-COUNTRY' TO WS-WORK-FIELD
+                  MOVE ' ADDR-COUNTRY NOT VALID FOR THIS MAKE.'
+                                       TO WS-WORK-MESSAGE
+                  PERFORM 900-LOG-EDIT-ERROR
+               END-IF
+               IF WS-FORCE-US-EDITS-YES
+                  IF ZIP-CODE(ADDR-IDX)(1:5) = SPACES OR
+                     ZIP-CODE(ADDR-IDX)(1:5) IS NOT NUMERIC OR
+                     ZIP-CODE(ADDR-IDX)(1:5) = '00000'
+                     MOVE 'ZIP-CODE'   TO WS-WORK-FIELD
+                     MOVE ' ZIP-CODE IS REQUIRED: '
+                                       TO WS-WORK-MESSAGE
+                     PERFORM 900-LOG-EDIT-ERROR
+                  END-IF
                END-IF
       *     ** Checking ADDRESS-TYPE ...
                IF NOT (ORDER-ADDRESS(ADDR-IDX) OR
                       SCHED-ADDRESS(ADDR-IDX) OR
                       REMIT-ADDRESS(ADDR-IDX) )
                  MOVE ADDRESS-TYPE(ADDR-IDX)
-                                        TO WS-EDIT-FIELD
+                                        TO WS-WORK-FIELD
                  MOVE ' SUPPLIER-STATUS IS not valid.'
-                                        TO WS-EDIT-ERROR-MESSAGE
-                 MOVE 'N'               TO WS-EDIT-STATUS
-                 EXIT PARAGRAPH
-               END-IF
-      * **     Checking ZIP-CODE & ADDR-STATE against file
-               MOVE 'N'                 TO WS-ZIP-FOUND
-               PERFORM VARYING W-I FROM 1 BY 1
-                 UNTIL W-I > WS-STATE-ID OR WS-ZIP-FOUND-YES
-                 IF (ADDR-STATE(ADDR-IDX) = WS-ABBREVIATION(W-I) AND
-                    ZIP-CODE(ADDR-IDX)(1:5) >= WS-ZIP-CODE-LOW(W-I) AND
-                    ZIP-CODE(ADDR-IDX)(1:5) <= WS-ZIP-CODE-HIGH(W-I))
-                    MOVE 'Y'            TO WS-ZIP-FOUND
+                                        TO WS-WORK-MESSAGE
+                 PERFORM 900-LOG-EDIT-ERROR
+               ELSE
+                 IF ORDER-ADDRESS(ADDR-IDX)
+                    ADD 1              TO WS-ORDER-COUNT
+                 END-IF
+                 IF SCHED-ADDRESS(ADDR-IDX)
+                    ADD 1              TO WS-SCHED-COUNT
                  END-IF
-               END-PERFORM
-               IF (WS-ZIP-FOUND-NO)
-                  MOVE ZIP-CODE(ADDR-IDX)(1:5)
-                                        TO WS-EDIT-FIELD
-                  MOVE ' ZIP-CODE IS not valid.'
-                                        TO WS-EDIT-ERROR-MESSAGE
-                  MOVE 'N'               TO WS-EDIT-STATUS
-                  EXIT PARAGRAPH
+                 IF REMIT-ADDRESS(ADDR-IDX)
+                    ADD 1              TO WS-REMIT-COUNT
+                 END-IF
+               END-IF
+      * **     Checking the ZIP+4 extension, when supplied - US
+      * **     addresses only, since the STATEZIP master that backs
+      * **     this edit only carries US ranges.
+               IF WS-FORCE-US-EDITS-YES
+                  IF ZIP-CODE-EXT(ADDR-IDX) NOT = SPACES AND
+                     ZIP-CODE-EXT(ADDR-IDX) IS NOT NUMERIC
+                     MOVE 'ZIP-CODE-EXT'
+                                       TO WS-WORK-FIELD
+                     MOVE ' ZIP-CODE-EXT IS not valid.'
+                                       TO WS-WORK-MESSAGE
+                     PERFORM 900-LOG-EDIT-ERROR
+                  END-IF
+      * **        Checking ZIP-CODE & ADDR-STATE against file - the
+      * **        compare is always done on the full 9-digit ZIP+4,
+      * **        with 0000 filled in when the supplier only sent 5
+      * **        digits.
+                  IF ADDR-STATE(ADDR-IDX) NOT = SPACES AND
+                     ZIP-CODE(ADDR-IDX)(1:5) IS NUMERIC AND
+                     ZIP-CODE(ADDR-IDX)(1:5) NOT = '00000'
+                     MOVE ZIP-CODE(ADDR-IDX)(1:5)
+                                       TO WS-ZIP-COMPARE(1:5)
+                     IF ZIP-CODE-EXT(ADDR-IDX) = SPACES
+                        MOVE '0000'    TO WS-ZIP-COMPARE(6:4)
+                     ELSE
+                        MOVE ZIP-CODE-EXT(ADDR-IDX)
+                                       TO WS-ZIP-COMPARE(6:4)
+                     END-IF
+                     MOVE 'N'           TO WS-ZIP-FOUND
+                     PERFORM VARYING W-I FROM 1 BY 1
+                       UNTIL W-I > WS-STATE-ID OR WS-ZIP-FOUND-YES
+                       IF (ADDR-STATE(ADDR-IDX) = WS-ABBREVIATION(W-I)
+                          AND
+                          WS-ZIP-COMPARE >= WS-ZIP-CODE-LOW(W-I) AND
+                          WS-ZIP-COMPARE <= WS-ZIP-CODE-HIGH(W-I))
+                          MOVE 'Y'      TO WS-ZIP-FOUND
+                       END-IF
+                     END-PERFORM
+                     IF (WS-ZIP-FOUND-NO)
+                        MOVE ZIP-CODE(ADDR-IDX)(1:5)
+                                        TO WS-WORK-FIELD
+                        MOVE ' ZIP-CODE IS not valid.'
+                                        TO WS-WORK-MESSAGE
+                        PERFORM 900-LOG-EDIT-ERROR
+                     END-IF
+                  END-IF
                END-IF
            END-PERFORM
-
-
+      * **  Checking that all three occurrences together carry exactly
+      * **  one ORDER, one SCHED and one REMIT address - a per-
+      * **  occurrence pass above does not catch duplicates/omissions
+      * **  across the three.
+           IF WS-ORDER-COUNT NOT = 1
+              MOVE 0                  TO ADDR-IDX
+              MOVE 'ADDRESS-TYPE'     TO WS-WORK-FIELD
+              MOVE ' ORDER-ADDRESS MUST OCCUR EXACTLY ONCE.'
+                                      TO WS-WORK-MESSAGE
+              PERFORM 900-LOG-EDIT-ERROR
+           END-IF
+           IF WS-SCHED-COUNT NOT = 1
+              MOVE 0                  TO ADDR-IDX
+              MOVE 'ADDRESS-TYPE'     TO WS-WORK-FIELD
+              MOVE ' SCHED-ADDRESS MUST OCCUR EXACTLY ONCE.'
+                                      TO WS-WORK-MESSAGE
+              PERFORM 900-LOG-EDIT-ERROR
+           END-IF
+           IF WS-REMIT-COUNT NOT = 1
+              MOVE 0                  TO ADDR-IDX
+              MOVE 'ADDRESS-TYPE'     TO WS-WORK-FIELD
+              MOVE ' REMIT-ADDRESS MUST OCCUR EXACTLY ONCE.'
+                                      TO WS-WORK-MESSAGE
+              PERFORM 900-LOG-EDIT-ERROR
+           END-IF
            .
-      *
\ No newline at end of file
+      *
+      * ****************************************************************
+      * ** 900-LOG-EDIT-ERROR
+      * ** Appends one failing field/message, tagged with the
+      * ** ADDR-IDX occurrence it came from, to WS-EDIT-RESULTS.
+      * ****************************************************************
+       900-LOG-EDIT-ERROR.
+           MOVE 'N'                    TO WS-EDIT-STATUS
+           IF WS-EDIT-ERROR-COUNT < 30
+              ADD 1               TO WS-EDIT-ERROR-COUNT
+              SET WS-EDIT-IDX     TO WS-EDIT-ERROR-COUNT
+              MOVE ADDR-IDX       TO WS-EDIT-OCCURRENCE(WS-EDIT-IDX)
+              MOVE WS-WORK-FIELD  TO WS-EDIT-FIELD(WS-EDIT-IDX)
+              MOVE WS-WORK-MESSAGE
+                                  TO WS-EDIT-ERROR-MESSAGE(WS-EDIT-IDX)
+           END-IF
+           .
+      *
