@@ -0,0 +1,324 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FINAL01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTSIN
+              ASSIGN          TO PARTSIN
+              ORGANIZATION    IS SEQUENTIAL
+              ACCESS MODE     IS SEQUENTIAL
+              FILE STATUS     IS WS-PARTSIN-STATUS
+           .
+           SELECT EXCEPRPT
+              ASSIGN          TO EXCEPRPT
+              ORGANIZATION    IS SEQUENTIAL
+              ACCESS MODE     IS SEQUENTIAL
+              FILE STATUS     IS WS-EXCEPRPT-STATUS
+           .
+           SELECT OPTIONAL CKPTFILE
+              ASSIGN          TO CKPTFILE
+              ORGANIZATION    IS SEQUENTIAL
+              ACCESS MODE     IS SEQUENTIAL
+              FILE STATUS     IS WS-CKPT-STATUS
+           .
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTSIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 349 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PART-SUPP-ADDR-PO.
+       COPY PARTSUPP.
+      *
+       FD  EXCEPRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EXCEPRPT-LINE.
+       01  EXCEPRPT-LINE                PIC X(80).
+      *
+       FD  CKPTFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 26 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHECKPOINT-REC.
+       COPY CKPTREC.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-PARTSIN-STATUS        PIC X(02) VALUE SPACES.
+           88 WS-PARTSIN-STATUS-OK  VALUE '00'.
+       77  WS-PARTSIN-EOF           PIC X(01) VALUE SPACES.
+           88 IS-PARTSIN-EOF        VALUE 'Y'.
+       77  WS-EXCEPRPT-STATUS       PIC X(02) VALUE SPACES.
+       77  WS-RECORD-COUNT          PIC 9(08) VALUE ZEROS.
+       77  WS-REJECT-COUNT          PIC 9(08) VALUE ZEROS.
+       77  WS-RECORD-REJECTED       PIC X(01) VALUE 'N'.
+           88 WS-RECORD-REJECTED-YES VALUE 'Y'.
+      *
+       77  WS-CKPT-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-CKPT-EOF              PIC X(01) VALUE SPACES.
+           88 IS-CKPT-EOF           VALUE 'Y'.
+       77  WS-RESTART-FLAG          PIC X(01) VALUE 'N'.
+           88 WS-IS-RESTART         VALUE 'Y'.
+       77  WS-RESTART-SKIP-COUNT    PIC 9(08) VALUE ZEROS.
+       77  WS-CKPT-PART-NUMBER      PIC X(10) VALUE SPACES.
+       77  WS-RESTART-MISMATCH      PIC X(01) VALUE 'N'.
+           88 WS-RESTART-MISMATCH-YES VALUE 'Y'.
+       77  WS-CHECKPOINT-INTERVAL   PIC 9(04) VALUE 100.
+       77  WS-CKPT-QUOTIENT         PIC 9(08) VALUE ZEROS.
+       77  WS-CKPT-REMAINDER        PIC 9(08) VALUE ZEROS.
+      *
+       COPY EXCPLINE.
+      *
+       01  WS-HEADING-LINE-1.
+           05  FILLER               PIC X(80) VALUE
+               'FINAL01 - PARTS / SUPPLIER-ADDRESS EXCEPTION REPORT'.
+       01  WS-HEADING-LINE-2.
+           05  FILLER               PIC X(12) VALUE 'PART-NUMBER'.
+           05  FILLER               PIC X(05) VALUE 'OCC'.
+           05  FILLER               PIC X(22) VALUE 'FIELD'.
+           05  FILLER               PIC X(41) VALUE 'MESSAGE'.
+       01  WS-TOTAL-LINE.
+           05  FILLER               PIC X(20) VALUE
+               'RECORDS READ......:'.
+           05  TL-RECORDS-READ      PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER               PIC X(10) VALUE SPACES.
+           05  FILLER               PIC X(20) VALUE
+               'RECORDS REJECTED..:'.
+           05  TL-RECORDS-REJECT    PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER               PIC X(08) VALUE SPACES.
+      *
+      * ** Edit-results areas - one per subprogram so a reject from
+      * ** FINPORDR does not get overwritten by the FINSUADD call that
+      * ** follows it for the same record.
+       COPY EDITRSLT REPLACING
+           ==WS-EDIT-RESULTS==       BY ==WS-PART-EDIT-RESULTS==
+           ==WS-EDIT-STATUS==        BY ==WS-PART-EDIT-STATUS==
+           ==WS-PASS-EDIT-OK==       BY ==WS-PART-PASS-EDIT-OK==
+           ==WS-EDIT-ERROR-COUNT==   BY ==WS-PART-EDIT-ERROR-COUNT==
+           ==WS-EDIT-ERROR-TABLE==   BY ==WS-PART-EDIT-ERROR-TABLE==
+           ==WS-EDIT-IDX==           BY ==WS-PART-EDIT-IDX==
+           ==WS-EDIT-OCCURRENCE==    BY ==WS-PART-EDIT-OCCURRENCE==
+           ==WS-EDIT-FIELD==         BY ==WS-PART-EDIT-FIELD==
+           ==WS-EDIT-ERROR-MESSAGE== BY ==WS-PART-EDIT-ERROR-MESSAGE==
+           .
+       COPY EDITRSLT REPLACING
+           ==WS-EDIT-RESULTS==       BY ==WS-ADDR-EDIT-RESULTS==
+           ==WS-EDIT-STATUS==        BY ==WS-ADDR-EDIT-STATUS==
+           ==WS-PASS-EDIT-OK==       BY ==WS-ADDR-PASS-EDIT-OK==
+           ==WS-EDIT-ERROR-COUNT==   BY ==WS-ADDR-EDIT-ERROR-COUNT==
+           ==WS-EDIT-ERROR-TABLE==   BY ==WS-ADDR-EDIT-ERROR-TABLE==
+           ==WS-EDIT-IDX==           BY ==WS-ADDR-EDIT-IDX==
+           ==WS-EDIT-OCCURRENCE==    BY ==WS-ADDR-EDIT-OCCURRENCE==
+           ==WS-EDIT-FIELD==         BY ==WS-ADDR-EDIT-FIELD==
+           ==WS-EDIT-ERROR-MESSAGE== BY ==WS-ADDR-EDIT-ERROR-MESSAGE==
+           .
+      *
+      * ** Drives FINPORDR and FINSUADD edits, record by record, over
+      * ** the parts/supplier-address input and produces the printed
+      * ** exception report operations hands back to data entry.
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING
+           IF WS-RESTART-MISMATCH-YES
+              DISPLAY 'FINAL01 ABENDING - CHECKPOINT NO LONGER '
+                 'MATCHES PARTSIN.  CLEAR CKPTFILE TO RUN FROM '
+                 'THE TOP.'
+           ELSE
+              PERFORM 100-PROCESS-FILE
+              PERFORM 900-TERMINATION
+           END-IF
+           STOP RUN
+           .
+      *
+       000-HOUSEKEEPING.
+           OPEN INPUT PARTSIN
+           PERFORM 050-CHECK-RESTART
+           IF WS-IS-RESTART
+              OPEN EXTEND EXCEPRPT
+              OPEN EXTEND CKPTFILE
+              PERFORM 060-SKIP-PROCESSED-RECORDS
+           ELSE
+              OPEN OUTPUT EXCEPRPT
+              MOVE WS-HEADING-LINE-1    TO EXCEPRPT-LINE
+              WRITE EXCEPRPT-LINE
+              MOVE WS-HEADING-LINE-2    TO EXCEPRPT-LINE
+              WRITE EXCEPRPT-LINE
+              OPEN OUTPUT CKPTFILE
+           END-IF
+           .
+      *
+      * ****************************************************************
+      * ** 050-CHECK-RESTART
+      * ** A prior run's checkpoint file, if one is found, is read to
+      * ** its last record to determine how far that run got before it
+      * ** ended.  No checkpoint file present means a normal, from-the-
+      * ** top run.
+      * ****************************************************************
+       050-CHECK-RESTART.
+           OPEN INPUT CKPTFILE
+           IF WS-CKPT-STATUS = '35'
+              CONTINUE
+           ELSE
+              MOVE SPACES               TO WS-CKPT-EOF
+              PERFORM UNTIL IS-CKPT-EOF
+                 READ CKPTFILE
+                    AT END
+                       MOVE 'Y'         TO WS-CKPT-EOF
+                    NOT AT END
+                       MOVE 'Y'         TO WS-RESTART-FLAG
+                       MOVE CKPT-RECORD-COUNT
+                                        TO WS-RESTART-SKIP-COUNT
+                       MOVE CKPT-REJECT-COUNT
+                                        TO WS-REJECT-COUNT
+                       MOVE CKPT-PART-NUMBER
+                                        TO WS-CKPT-PART-NUMBER
+                 END-READ
+              END-PERFORM
+              CLOSE CKPTFILE
+           END-IF
+           .
+      *
+      * ****************************************************************
+      * ** 060-SKIP-PROCESSED-RECORDS
+      * ** Re-reads PARTSIN up through the last checkpointed record,
+      * ** without re-editing it, so this run resumes immediately after
+      * ** where the prior run left off.  The last record re-read is
+      * ** compared back to the PART-NUMBER the checkpoint recorded, so
+      * ** a PARTSIN that was edited (records inserted/removed/
+      * ** reordered) between the two runs is caught instead of
+      * ** resuming at the wrong spot.
+      * ****************************************************************
+       060-SKIP-PROCESSED-RECORDS.
+           MOVE WS-RESTART-SKIP-COUNT   TO WS-RECORD-COUNT
+           PERFORM WS-RESTART-SKIP-COUNT TIMES
+              READ PARTSIN
+                 AT END
+                    MOVE 'Y'            TO WS-PARTSIN-EOF
+              END-READ
+           END-PERFORM
+           IF IS-PARTSIN-EOF
+              MOVE 'Y'                  TO WS-RESTART-MISMATCH
+              DISPLAY 'FINAL01 RESTART MISMATCH - PARTSIN HIT '
+                 'END OF FILE BEFORE REACHING CHECKPOINTED '
+                 'RECORD ' WS-RESTART-SKIP-COUNT
+           ELSE
+              IF PART-NUMBER NOT = WS-CKPT-PART-NUMBER
+                 MOVE 'Y'               TO WS-RESTART-MISMATCH
+                 DISPLAY 'FINAL01 RESTART PART-NUMBER MISMATCH - '
+                    'CHECKPOINT EXPECTED ' WS-CKPT-PART-NUMBER
+                    ' BUT PARTSIN RECORD ' WS-RESTART-SKIP-COUNT
+                    ' IS ' PART-NUMBER
+              END-IF
+           END-IF
+           DISPLAY 'FINAL01 RESTARTING AFTER RECORD: '
+              WS-RESTART-SKIP-COUNT
+           .
+      *
+       100-PROCESS-FILE.
+           PERFORM UNTIL IS-PARTSIN-EOF
+              READ PARTSIN
+                 AT END
+                    MOVE 'Y'            TO WS-PARTSIN-EOF
+                 NOT AT END
+                    ADD 1               TO WS-RECORD-COUNT
+                    PERFORM 200-EDIT-RECORD
+              END-READ
+           END-PERFORM
+           .
+      *
+       200-EDIT-RECORD.
+           MOVE 'N'                     TO WS-RECORD-REJECTED
+           CALL 'FINPORDR' USING PART-SUPP-ADDR-PO,
+                                 WS-PART-EDIT-RESULTS
+           IF NOT WS-PART-PASS-EDIT-OK
+              MOVE 'Y'                  TO WS-RECORD-REJECTED
+              PERFORM 300-WRITE-PART-EXCEPTIONS
+           END-IF
+      *
+           CALL 'FINSUADD' USING PART-SUPP-ADDR-PO,
+                                 WS-ADDR-EDIT-RESULTS
+           IF NOT WS-ADDR-PASS-EDIT-OK
+              MOVE 'Y'                  TO WS-RECORD-REJECTED
+              PERFORM 400-WRITE-ADDR-EXCEPTIONS
+           END-IF
+      *
+      * ** A record that fails both edits is still only one rejected
+      * ** record - WS-REJECT-COUNT tracks PARTSIN records, not the
+      * ** number of edit failures against it.
+           IF WS-RECORD-REJECTED-YES
+              ADD 1                     TO WS-REJECT-COUNT
+           END-IF
+      *
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+              GIVING WS-CKPT-QUOTIENT
+              REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = 0
+              PERFORM 250-WRITE-CHECKPOINT
+           END-IF
+           .
+      *
+      * ****************************************************************
+      * ** 250-WRITE-CHECKPOINT
+      * ** Logs how far this run has gotten so a later restart can skip
+      * ** straight past everything already edited.
+      * ****************************************************************
+       250-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT         TO CKPT-RECORD-COUNT
+           MOVE PART-NUMBER             TO CKPT-PART-NUMBER
+           MOVE WS-REJECT-COUNT         TO CKPT-REJECT-COUNT
+           WRITE CHECKPOINT-REC
+           .
+      *
+       300-WRITE-PART-EXCEPTIONS.
+           PERFORM VARYING WS-PART-EDIT-IDX FROM 1 BY 1
+              UNTIL WS-PART-EDIT-IDX > WS-PART-EDIT-ERROR-COUNT
+              MOVE SPACES                 TO WS-EXCEPTION-LINE
+              MOVE PART-NUMBER             TO EXR-PART-NUMBER
+              MOVE WS-PART-EDIT-OCCURRENCE(WS-PART-EDIT-IDX)
+                                           TO EXR-ADDR-OCCURRENCE
+              MOVE WS-PART-EDIT-FIELD(WS-PART-EDIT-IDX)
+                                           TO EXR-FIELD
+              MOVE WS-PART-EDIT-ERROR-MESSAGE(WS-PART-EDIT-IDX)
+                                           TO EXR-MESSAGE
+              MOVE WS-EXCEPTION-LINE       TO EXCEPRPT-LINE
+              WRITE EXCEPRPT-LINE
+           END-PERFORM
+           .
+      *
+       400-WRITE-ADDR-EXCEPTIONS.
+           PERFORM VARYING WS-ADDR-EDIT-IDX FROM 1 BY 1
+              UNTIL WS-ADDR-EDIT-IDX > WS-ADDR-EDIT-ERROR-COUNT
+              MOVE SPACES                 TO WS-EXCEPTION-LINE
+              MOVE PART-NUMBER             TO EXR-PART-NUMBER
+              MOVE WS-ADDR-EDIT-OCCURRENCE(WS-ADDR-EDIT-IDX)
+                                           TO EXR-ADDR-OCCURRENCE
+              MOVE WS-ADDR-EDIT-FIELD(WS-ADDR-EDIT-IDX)
+                                           TO EXR-FIELD
+              MOVE WS-ADDR-EDIT-ERROR-MESSAGE(WS-ADDR-EDIT-IDX)
+                                           TO EXR-MESSAGE
+              MOVE WS-EXCEPTION-LINE       TO EXCEPRPT-LINE
+              WRITE EXCEPRPT-LINE
+           END-PERFORM
+           .
+      *
+       900-TERMINATION.
+      * **  No checkpoint is written here - the run has already reached
+      * **  end of file, so there is nothing left to restart into, and
+      * **  leaving the last interval checkpoint as the file's final
+      * **  record means a rerun without first clearing CKPTFILE skips
+      * **  at most the last WS-CHECKPOINT-INTERVAL records instead of
+      * **  the entire file.
+           MOVE WS-RECORD-COUNT         TO TL-RECORDS-READ
+           MOVE WS-REJECT-COUNT         TO TL-RECORDS-REJECT
+           MOVE WS-TOTAL-LINE           TO EXCEPRPT-LINE
+           WRITE EXCEPRPT-LINE
+           CLOSE PARTSIN
+           CLOSE EXCEPRPT
+           CLOSE CKPTFILE
+           DISPLAY 'FINAL01 RECORDS READ    : ' WS-RECORD-COUNT
+           DISPLAY 'FINAL01 RECORDS REJECTED: ' WS-REJECT-COUNT
+           .
+      *
