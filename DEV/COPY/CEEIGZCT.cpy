@@ -0,0 +1,7 @@
+      ******************************************************************
+      *    COPYBOOK:  CEEIGZCT
+      *    DESCRIPTION: Language Environment condition-token layout.
+      *                 The CASE-1/CASE-2 breakdown that follows this
+      *                 COPY statement at the call site supplies the
+      *                 actual subordinate fields.
+      ******************************************************************
