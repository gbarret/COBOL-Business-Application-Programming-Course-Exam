@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    COPYBOOK:  STZIPREC
+      *    DESCRIPTION: STATEZIP master record - one ZIP range per
+      *                 state/territory.  ZIP-EXT-LOW/ZIP-EXT-HIGH
+      *                 carry the optional ZIP+4 extension of the
+      *                 range; SPACES means the range is only defined
+      *                 to the 5-digit ZIP level.
+      ******************************************************************
+       01  STATEZIP-REC.
+           05 STATE-NAME           PIC X(15).
+           05 ABBREVIATION         PIC X(02).
+           05 ZIP-CODE-LOW         PIC X(05).
+           05 ZIP-EXT-LOW          PIC X(04).
+           05 ZIP-CODE-HIGH        PIC X(05).
+           05 ZIP-EXT-HIGH         PIC X(04).
