@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    COPYBOOK:  EDITRSLT
+      *    DESCRIPTION: Shared edit-results structure returned by
+      *                 FINPORDR and FINSUADD to FINAL01.  Carries
+      *                 every failing field from a single call, not
+      *                 just the first one found.  WS-EDIT-OCCURRENCE
+      *                 is zero for part/vehicle-level failures and
+      *                 1 thru 3 for the ADDR-IDX occurrence that
+      *                 failed.  Sized to 30 entries - FINSUADD can
+      *                 raise up to 7 per address occurrence (required
+      *                 fields, ADDRESS-TYPE, and the country/ZIP
+      *                 block) across all 3 occurrences plus the 3
+      *                 cross-occurrence completeness checks, so 15
+      *                 was not enough room for the dirtiest possible
+      *                 supplier record.
+      ******************************************************************
+       01  WS-EDIT-RESULTS.
+           05  WS-EDIT-STATUS               PIC X(01).
+               88  WS-PASS-EDIT-OK          VALUE 'Y'.
+           05  WS-EDIT-ERROR-COUNT          PIC 9(02) COMP.
+           05  WS-EDIT-ERROR-TABLE OCCURS 30 TIMES
+                                     INDEXED BY WS-EDIT-IDX.
+               10  WS-EDIT-OCCURRENCE       PIC 9(01).
+               10  WS-EDIT-FIELD            PIC X(20).
+               10  WS-EDIT-ERROR-MESSAGE    PIC X(40).
