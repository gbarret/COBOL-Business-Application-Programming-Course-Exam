@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK:  EXCPLINE
+      *    DESCRIPTION: One line of the FINAL01 exception report -
+      *                 one line per failing field returned by either
+      *                 FINPORDR or FINSUADD.  EXR-ADDR-OCCURRENCE is
+      *                 zero for a part/vehicle-level failure and 1
+      *                 thru 3 for the supplier-address occurrence
+      *                 that failed.
+      ******************************************************************
+       01  WS-EXCEPTION-LINE.
+           05  EXR-PART-NUMBER          PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  EXR-ADDR-OCCURRENCE      PIC 9(01).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  EXR-FIELD                PIC X(20).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  EXR-MESSAGE              PIC X(40).
+           05  FILLER                   PIC X(03) VALUE SPACES.
