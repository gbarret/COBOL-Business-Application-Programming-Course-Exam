@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    COPYBOOK:  VEHMAKER
+      *    DESCRIPTION: VEHMAKE master record - one valid VEHICLE-MAKE
+      *                 per entry, with the weeks-lead-time range that
+      *                 applies to parts ordered for that make.
+      *                 Maintained directly by operations so a new
+      *                 make does not require a program change.
+      ******************************************************************
+       01  VEHMAKE-REC.
+           05 VM-MAKE-NAME              PIC X(10).
+           05 VM-LEAD-TIME-LOW          PIC 9(02).
+           05 VM-LEAD-TIME-HIGH         PIC 9(02).
+           05 VM-IMPORT-FLAG            PIC X(01).
+              88  VM-IS-IMPORT          VALUE 'Y'.
