@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    COPYBOOK:  STZTRREC
+      *    DESCRIPTION: STZTRANS transaction record for STZMAINT - one
+      *                 add/change/retire request against the
+      *                 STATEZIP master per record.
+      ******************************************************************
+       01  STZTRAN-REC.
+           05  STZT-ACTION               PIC X(01).
+               88  STZT-ADD              VALUE 'A'.
+               88  STZT-CHANGE           VALUE 'C'.
+               88  STZT-RETIRE           VALUE 'R'.
+           05  STZT-STATE-NAME           PIC X(15).
+           05  STZT-ABBREVIATION         PIC X(02).
+           05  STZT-ZIP-CODE-LOW         PIC X(05).
+           05  STZT-ZIP-EXT-LOW          PIC X(04).
+           05  STZT-ZIP-CODE-HIGH        PIC X(05).
+           05  STZT-ZIP-EXT-HIGH         PIC X(04).
