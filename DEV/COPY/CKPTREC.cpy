@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    COPYBOOK:  CKPTREC
+      *    DESCRIPTION: FINAL01 checkpoint record.  One record is
+      *                 written every WS-CHECKPOINT-INTERVAL input
+      *                 records processed; on restart FINAL01 reads
+      *                 this file to its last record and resumes the
+      *                 run immediately after that record count.
+      ******************************************************************
+       01  CHECKPOINT-REC.
+           05  CKPT-RECORD-COUNT        PIC 9(08).
+           05  CKPT-PART-NUMBER         PIC X(10).
+           05  CKPT-REJECT-COUNT        PIC 9(08).
