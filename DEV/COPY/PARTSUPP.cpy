@@ -0,0 +1,32 @@
+      ******************************************************************
+      *    COPYBOOK:  PARTSUPP
+      *    DESCRIPTION: Parts / Vehicle / Supplier-Address record
+      *                 passed from FINAL01 to FINPORDR and FINSUADD.
+      *                 ADDR-STATE and ZIP-CODE are alphanumeric and
+      *                 wider than a US state/ZIP needs so a non-US
+      *                 address (UK postcode, Japanese postal code,
+      *                 etc.) for one of the import vehicle makes has
+      *                 somewhere to actually go - a US address still
+      *                 left-justifies into the first 2/5 characters.
+      ******************************************************************
+       01  PART-SUPP-ADDR-PO.
+           05  PART-NUMBER                  PIC X(10).
+           05  PART-NAME                    PIC X(20).
+           05  VEHICLE-MAKE                 PIC X(10).
+           05  VEHICLE-MODEL                PIC X(15).
+           05  VEHICLE-YEAR                 PIC 9(04).
+               88  VEHICLE-YEAR-OK          VALUES 1980 THRU 2030.
+           05  WEEKS-LEAD-TIME              PIC 9(02).
+           05  PART-SUPP-ADDRESS OCCURS 3 TIMES.
+               10  ADDRESS-TYPE             PIC X(05).
+                   88  ORDER-ADDRESS        VALUE 'ORDER'.
+                   88  SCHED-ADDRESS        VALUE 'SCHED'.
+                   88  REMIT-ADDRESS        VALUE 'REMIT'.
+               10  ADDRESS-1                PIC X(25).
+               10  ADDRESS-2                PIC X(25).
+               10  CITY                     PIC X(15).
+               10  ADDR-STATE               PIC X(10).
+               10  ZIP-CODE                 PIC X(10).
+               10  ZIP-CODE-EXT             PIC X(04).
+               10  ADDR-COUNTRY             PIC X(02).
+                   88  ADDR-COUNTRY-IS-US   VALUES SPACES, 'US'.
